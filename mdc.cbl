@@ -1,9 +1,116 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    main-mdc.
+      *
+      * Modification history
+      * ---------------------------------------------------------
+      * batch-mode rewrite: read N1/N2 pairs from a JCL-supplied
+      * sequential input file instead of ACCEPTing them one pair
+      * at a time from the console.  Interactive mode is kept for
+      * the odd one-off run and is selected with the MDC-RUN-MODE
+      * environment variable (set it to INTERACTIVE to get the old
+      * behaviour; anything else, or leaving it unset, runs batch).
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MDC-INPUT-FILE ASSIGN TO INFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MDC-REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MDC-CHECKPOINT-FILE ASSIGN TO CKPFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MDC-CHECKPOINT-STATUS.
+
+           SELECT MDC-MASTER-FILE ASSIGN TO CTNRMSTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MDC-MASTER-STATUS.
+
+           SELECT MDC-INTERFACE-FILE ASSIGN TO IFCFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MDC-INPUT-FILE.
+       01  MDC-INPUT-RECORD.
+           02  IR-REC-TYPE        PIC X(1).
+               88  IR-TYPE-PAIR       VALUE "P".
+               88  IR-TYPE-MULTI      VALUE "M".
+               88  IR-TYPE-FRACTION   VALUE "F".
+           02  IR-N1              PIC 9(3).
+           02  IR-N2              PIC 9(3).
+           02  IR-COUNT           PIC 9(2).
+           02  IR-VALUE-TABLE     PIC 9(3) OCCURS 10 TIMES.
+
+       FD  MDC-REPORT-FILE.
+       01  MDC-REPORT-RECORD.
+           02  RO-MODE            PIC X(1).
+           02  FILLER             PIC X(1).
+           02  RO-DATE            PIC 9(6).
+           02  FILLER             PIC X(1).
+           02  RO-TIME            PIC 9(6).
+           02  FILLER             PIC X(1).
+           02  RO-N1              PIC 9(3).
+           02  FILLER             PIC X(1).
+           02  RO-N2              PIC 9(3).
+           02  FILLER             PIC X(1).
+           02  RO-RESULT          PIC 9(3).
+           02  FILLER             PIC X(1).
+           02  RO-LCM             PIC 9(9).
+           02  FILLER             PIC X(1).
+           02  RO-FLAG            PIC X(1).
+               88  RO-FLAG-OK         VALUE SPACE.
+               88  RO-FLAG-REVIEW     VALUE "R".
+           02  FILLER             PIC X(1).
+           02  RO-REDUCED-N1      PIC 9(3).
+           02  FILLER             PIC X(1).
+           02  RO-REDUCED-N2      PIC 9(3).
+
+       FD  MDC-CHECKPOINT-FILE.
+       01  MDC-CHECKPOINT-RECORD.
+           02  CK-RECORDS-PROCESSED PIC 9(7).
+           02  FILLER                PIC X(1).
+           02  CK-DATE               PIC 9(6).
+           02  FILLER                PIC X(1).
+           02  CK-TIME               PIC 9(6).
+           02  FILLER                PIC X(1).
+           02  CK-STAT-COUNT         PIC 9(7).
+           02  FILLER                PIC X(1).
+           02  CK-STAT-UNITY-COUNT   PIC 9(7).
+           02  FILLER                PIC X(1).
+           02  CK-STAT-SUM           PIC 9(9).
+           02  FILLER                PIC X(1).
+           02  CK-STAT-MIN           PIC 9(3).
+           02  FILLER                PIC X(1).
+           02  CK-STAT-MAX           PIC 9(3).
+           02  FILLER                PIC X(1).
+           02  CK-ERROR-COUNT        PIC 9(7).
+           02  FILLER                PIC X(1).
+           02  CK-FLAG-COUNT         PIC 9(7).
+
+       FD  MDC-MASTER-FILE.
+       01  MDC-MASTER-RECORD.
+           02  CM-CONTAINER-SIZE     PIC 9(3).
+
+      *----------------------------------------------------------
+      * Fixed-format hand-off to the packaging-line scheduler -
+      * columns only, no separators, so the other system can pick
+      * up the box-size decision on its own batch cycle instead of
+      * someone re-keying it from the console.
+      *----------------------------------------------------------
+       FD  MDC-INTERFACE-FILE.
+       01  MDC-INTERFACE-RECORD.
+           02  IF-MODE               PIC X(1).
+           02  IF-N1                 PIC 9(3).
+           02  IF-N2                 PIC 9(3).
+           02  IF-RESULT             PIC 9(3).
+           02  IF-LCM                PIC 9(9).
+
        WORKING-STORAGE SECTION.
-       01 rec. 
+       01  MDC-MASTER-STATUS           PIC X(2) VALUE "00".
+       01  MDC-CHECKPOINT-STATUS       PIC X(2) VALUE "00".
+       01 rec.
         02 n1 PIC 9(3).
         02 n2 PIC 9(3).
         02 result PIC 9(3) value 0.
@@ -12,14 +119,541 @@
        77 nex PIC X VALUE 'Y'.
        77 nex2 PIC X .
 
+       01  MDC-SWITCHES.
+           02  MDC-RUN-MODE            PIC X(11).
+               88  MDC-MODE-INTERACTIVE     VALUE "INTERACTIVE".
+               88  MDC-MODE-MULTI            VALUE "MULTI".
+               88  MDC-MODE-FRACTION         VALUE "FRACTION".
+           02  MDC-EOF-SWITCH          PIC X(01) VALUE "N".
+               88  MDC-END-OF-INPUT        VALUE "Y".
+           02  MDC-VALID-SWITCH        PIC X(01) VALUE "Y".
+               88  MDC-INPUT-VALID          VALUE "Y".
+               88  MDC-INPUT-INVALID         VALUE "N".
+           02  MDC-RESTART-FLAG        PIC X(03) VALUE "N".
+               88  MDC-RESTART-REQUESTED     VALUE "Y" "YES".
+
+       01  MDC-CHECKPOINT-FIELDS.
+           02  MDC-CHECKPOINT-INTERVAL PIC 9(5) VALUE 50 COMP.
+           02  MDC-SINCE-CHECKPOINT    PIC 9(5) VALUE 0 COMP.
+           02  MDC-RECORD-COUNT        PIC 9(7) VALUE 0 COMP.
+           02  MDC-RESTART-COUNT       PIC 9(7) VALUE 0 COMP.
+           02  MDC-SKIP-INDEX          PIC 9(7) VALUE 0 COMP.
+
+       01  MDC-VALIDATION.
+           02  MDC-STAGING-NUM         PIC 9(5).
+
+       01  MDC-ERROR-COUNT             PIC 9(7) VALUE 0 COMP.
+       01  MDC-FLAG-COUNT              PIC 9(7) VALUE 0 COMP.
+
+      *----------------------------------------------------------
+      * Approved container sizes loaded from MDC-MASTER-FILE at
+      * start-up so a computed GCD can be checked against what the
+      * warehouse actually stocks.
+      *----------------------------------------------------------
+       01  MDC-CONTAINER-TABLE.
+           02  MDC-CONTAINER-ENTRY     PIC 9(3) OCCURS 50 TIMES.
+       01  MDC-CONTAINER-COUNT         PIC 9(4) VALUE 0 COMP.
+       01  MDC-CONTAINER-MATCH         PIC X(1) VALUE "N".
+           88  MDC-CONTAINER-FOUND         VALUE "Y".
+
+       01  MDC-TIMESTAMP.
+           02  MDC-CURRENT-DATE        PIC 9(6).
+           02  MDC-CURRENT-TIME        PIC 9(6).
+
+       01  MDC-WORK-FIELDS.
+           02  MDC-ORIG-N1             PIC 9(3).
+           02  MDC-ORIG-N2             PIC 9(3).
+           02  MDC-LCM-RESULT          PIC 9(9).
+           02  MDC-REPORT-MODE         PIC X(1) VALUE "P".
+           02  MDC-REPORT-FLAG         PIC X(1) VALUE SPACE.
+               88  MDC-FLAG-OK             VALUE SPACE.
+               88  MDC-FLAG-REVIEW         VALUE "R".
+           02  MDC-RECONCILE-VALUE     PIC 9(3).
+           02  MDC-REDUCED-N1          PIC 9(3) VALUE 0.
+           02  MDC-REDUCED-N2          PIC 9(3) VALUE 0.
+
+      *----------------------------------------------------------
+      * Multi-number GCD mode - folds the Euclidean step across a
+      * whole list of lot sizes instead of just one pair.
+      *----------------------------------------------------------
+       01  MDC-MULTI-FIELDS.
+           02  MDC-MULTI-COUNT         PIC 9(2).
+           02  MDC-MULTI-VALUES        PIC 9(3) OCCURS 10 TIMES.
+           02  MDC-MULTI-RESULT        PIC 9(3).
+           02  MDC-SUBSCRIPT           PIC 9(2) COMP.
+
+      *----------------------------------------------------------
+      * End-of-job statistics for a batch run - totals handed to
+      * management instead of being counted by hand off the
+      * console output.
+      *----------------------------------------------------------
+       01  MDC-STATS.
+           02  MDC-STAT-COUNT          PIC 9(7) VALUE 0 COMP.
+           02  MDC-STAT-UNITY-COUNT    PIC 9(7) VALUE 0 COMP.
+           02  MDC-STAT-SUM            PIC 9(9) VALUE 0 COMP.
+           02  MDC-STAT-MIN            PIC 9(3) VALUE 999.
+           02  MDC-STAT-MAX            PIC 9(3) VALUE 0.
+           02  MDC-STAT-AVG            PIC 9(3)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       PERFORM UNTIL nex = 'N' OR 'n'
-           MOVE 0 TO nex2
-           DISPLAY "N1 ->" WITH NO ADVANCING
-           ACCEPT n1
-           DISPLAY "N2 ->" WITH NO ADVANCING
-           ACCEPT n2 
-            
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF MDC-MODE-INTERACTIVE
+               PERFORM 2000-INTERACTIVE-RUN THRU 2000-EXIT
+           ELSE
+               IF MDC-MODE-MULTI
+                   PERFORM 6000-MULTI-RUN THRU 6000-EXIT
+               ELSE
+                   IF MDC-MODE-FRACTION
+                       PERFORM 7000-FRACTION-RUN THRU 7000-EXIT
+                   ELSE
+                       PERFORM 3000-BATCH-RUN THRU 3000-EXIT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT MDC-RUN-MODE FROM ENVIRONMENT "MDC-RUN-MODE"
+           OPEN OUTPUT MDC-REPORT-FILE
+           OPEN OUTPUT MDC-INTERFACE-FILE
+           PERFORM 1200-LOAD-CONTAINER-MASTER THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Loads the approved container/pallet sizes into a table so
+      * every GCD can be checked without re-reading the master
+      * file for each pair.  A missing master file just means no
+      * sizes are on record - reconciliation is skipped, not
+      * abended, in that case.
+      *----------------------------------------------------------
+       1200-LOAD-CONTAINER-MASTER.
+           MOVE 0 TO MDC-CONTAINER-COUNT
+           OPEN INPUT MDC-MASTER-FILE
+           IF MDC-MASTER-STATUS = "00"
+               PERFORM UNTIL MDC-MASTER-STATUS = "10"
+                   READ MDC-MASTER-FILE
+                       AT END
+                           MOVE "10" TO MDC-MASTER-STATUS
+                       NOT AT END
+                           IF MDC-CONTAINER-COUNT < 50
+                               ADD 1 TO MDC-CONTAINER-COUNT
+                               MOVE CM-CONTAINER-SIZE TO
+                                   MDC-CONTAINER-ENTRY
+                                       (MDC-CONTAINER-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MDC-MASTER-FILE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE MDC-REPORT-FILE
+           CLOSE MDC-INTERFACE-FILE.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Legacy interactive path - one pair at a time from a
+      * warehouse clerk at the console.
+      *----------------------------------------------------------
+       2000-INTERACTIVE-RUN.
+           PERFORM UNTIL nex = 'N' OR 'n'
+               PERFORM 2100-GET-N1 THRU 2100-EXIT
+               PERFORM 2200-GET-N2 THRU 2200-EXIT
+               MOVE "P" TO MDC-REPORT-MODE
+               MOVE n1 TO MDC-ORIG-N1
+               MOVE n2 TO MDC-ORIG-N2
+               PERFORM 4000-COMPUTE-GCD THRU 4000-EXIT
+               PERFORM 4500-COMPUTE-LCM THRU 4500-EXIT
+               MOVE result TO MDC-RECONCILE-VALUE
+               PERFORM 4700-RECONCILE-CONTAINER THRU 4700-EXIT
+               PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+               IF MDC-FLAG-OK
+                   PERFORM 5500-WRITE-INTERFACE THRU 5500-EXIT
+               END-IF
+               DISPLAY "Your result is: " WITH NO ADVANCING
+               DISPLAY result
+               DISPLAY "Your LCM is: " WITH NO ADVANCING
+               DISPLAY MDC-LCM-RESULT
+               DISPLAY "Would you like to continue (Y/N):-> "
+               ACCEPT nex
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Re-prompt until a usable N1/N2 is keyed in - zero,
+      * non-numeric and over-999 entries are rejected here instead
+      * of being fed straight into the Euclidean loop.
+      *----------------------------------------------------------
+       2100-GET-N1.
+           MOVE "N" TO MDC-VALID-SWITCH
+           PERFORM UNTIL MDC-INPUT-VALID
+               DISPLAY "N1 ->" WITH NO ADVANCING
+               ACCEPT MDC-STAGING-NUM
+               PERFORM 2150-VALIDATE-STAGING THRU 2150-EXIT
+           END-PERFORM
+           MOVE MDC-STAGING-NUM TO n1.
+       2100-EXIT.
+           EXIT.
+
+       2200-GET-N2.
+           MOVE "N" TO MDC-VALID-SWITCH
+           PERFORM UNTIL MDC-INPUT-VALID
+               DISPLAY "N2 ->" WITH NO ADVANCING
+               ACCEPT MDC-STAGING-NUM
+               PERFORM 2150-VALIDATE-STAGING THRU 2150-EXIT
+           END-PERFORM
+           MOVE MDC-STAGING-NUM TO n2.
+       2200-EXIT.
+           EXIT.
+
+       2150-VALIDATE-STAGING.
+           IF MDC-STAGING-NUM NOT NUMERIC
+               DISPLAY "*** INVALID ENTRY - NUMBERS ONLY, "
+                   "TRY AGAIN ***"
+               MOVE "N" TO MDC-VALID-SWITCH
+           ELSE
+               IF MDC-STAGING-NUM = 0
+                   DISPLAY "*** INVALID ENTRY - MUST BE A NUMBER "
+                       "GREATER THAN ZERO, TRY AGAIN ***"
+                   MOVE "N" TO MDC-VALID-SWITCH
+               ELSE
+                   IF MDC-STAGING-NUM > 999
+                       DISPLAY "*** INVALID ENTRY - MAXIMUM IS 999, "
+                           "TRY AGAIN ***"
+                       MOVE "N" TO MDC-VALID-SWITCH
+                   ELSE
+                       MOVE "Y" TO MDC-VALID-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Batch path - every N1/N2 pair on MDC-INPUT-FILE is
+      * processed with no operator at the console.
+      *----------------------------------------------------------
+       3000-BATCH-RUN.
+           OPEN INPUT MDC-INPUT-FILE
+           PERFORM 3050-RESTART-SKIP THRU 3050-EXIT
+           PERFORM 3100-READ-INPUT THRU 3100-EXIT
+           PERFORM UNTIL MDC-END-OF-INPUT
+               PERFORM 3150-VALIDATE-RECORD THRU 3150-EXIT
+               IF MDC-INPUT-VALID
+                   IF IR-TYPE-MULTI
+                       PERFORM 3300-PROCESS-MULTI-RECORD THRU 3300-EXIT
+                   ELSE
+                       IF IR-TYPE-FRACTION
+                           PERFORM 3400-PROCESS-FRACTION-RECORD
+                               THRU 3400-EXIT
+                       ELSE
+                           IF IR-TYPE-PAIR
+                               PERFORM 3200-PROCESS-PAIR-RECORD
+                                   THRU 3200-EXIT
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO MDC-ERROR-COUNT
+                   DISPLAY "*** SKIPPING BAD RECORD - N1: " IR-N1
+                       " N2: " IR-N2 " ***"
+               END-IF
+               PERFORM 3700-CHECKPOINT-IF-DUE THRU 3700-EXIT
+               PERFORM 3100-READ-INPUT THRU 3100-EXIT
+           END-PERFORM
+           PERFORM 3800-WRITE-CHECKPOINT THRU 3800-EXIT
+           CLOSE MDC-INPUT-FILE
+           PERFORM 3950-DISPLAY-SUMMARY THRU 3950-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * A run that abended partway through a big end-of-month file
+      * can be restarted from its last checkpoint instead of
+      * reprocessing pairs already logged.  Set MDC-RESTART to Y
+      * and the checkpoint's record count is skipped on MDC-INPUT-
+      * FILE before normal processing resumes.  A missing checkpoint
+      * (very first run, or one cleaned up after a prior clean
+      * finish) just means zero records were already processed,
+      * the same way a missing container master means "skip
+      * reconciliation" rather than an abend.
+      *----------------------------------------------------------
+       3050-RESTART-SKIP.
+           ACCEPT MDC-RESTART-FLAG FROM ENVIRONMENT "MDC-RESTART"
+           IF MDC-RESTART-REQUESTED
+               OPEN INPUT MDC-CHECKPOINT-FILE
+               IF MDC-CHECKPOINT-STATUS = "00"
+                   READ MDC-CHECKPOINT-FILE
+                       AT END
+                           MOVE 0 TO CK-RECORDS-PROCESSED
+                       NOT AT END
+                           MOVE CK-STAT-COUNT TO MDC-STAT-COUNT
+                           MOVE CK-STAT-UNITY-COUNT TO
+                               MDC-STAT-UNITY-COUNT
+                           MOVE CK-STAT-SUM TO MDC-STAT-SUM
+                           MOVE CK-STAT-MIN TO MDC-STAT-MIN
+                           MOVE CK-STAT-MAX TO MDC-STAT-MAX
+                           MOVE CK-ERROR-COUNT TO MDC-ERROR-COUNT
+                           MOVE CK-FLAG-COUNT TO MDC-FLAG-COUNT
+                   END-READ
+                   CLOSE MDC-CHECKPOINT-FILE
+               ELSE
+                   MOVE 0 TO CK-RECORDS-PROCESSED
+               END-IF
+               MOVE CK-RECORDS-PROCESSED TO MDC-RESTART-COUNT
+               MOVE 1 TO MDC-SKIP-INDEX
+               PERFORM UNTIL MDC-SKIP-INDEX > MDC-RESTART-COUNT
+                   PERFORM 3100-READ-INPUT THRU 3100-EXIT
+                   IF MDC-END-OF-INPUT
+                       MOVE MDC-RESTART-COUNT TO MDC-SKIP-INDEX
+                   END-IF
+                   ADD 1 TO MDC-SKIP-INDEX
+               END-PERFORM
+               MOVE MDC-RESTART-COUNT TO MDC-RECORD-COUNT
+               DISPLAY "RESTARTED - SKIPPED " MDC-RESTART-COUNT
+                   " ALREADY-PROCESSED RECORDS"
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Periodically saves the current input-file position so an
+      * abended job can pick up where it left off.
+      *----------------------------------------------------------
+       3700-CHECKPOINT-IF-DUE.
+           ADD 1 TO MDC-RECORD-COUNT
+           ADD 1 TO MDC-SINCE-CHECKPOINT
+           IF MDC-SINCE-CHECKPOINT >= MDC-CHECKPOINT-INTERVAL
+               PERFORM 3800-WRITE-CHECKPOINT THRU 3800-EXIT
+               MOVE 0 TO MDC-SINCE-CHECKPOINT
+           END-IF.
+       3700-EXIT.
+           EXIT.
+
+       3800-WRITE-CHECKPOINT.
+           OPEN OUTPUT MDC-CHECKPOINT-FILE
+           MOVE SPACES TO MDC-CHECKPOINT-RECORD
+           MOVE MDC-RECORD-COUNT TO CK-RECORDS-PROCESSED
+           ACCEPT MDC-CURRENT-DATE FROM DATE
+           ACCEPT MDC-CURRENT-TIME FROM TIME
+           MOVE MDC-CURRENT-DATE TO CK-DATE
+           MOVE MDC-CURRENT-TIME TO CK-TIME
+           MOVE MDC-STAT-COUNT TO CK-STAT-COUNT
+           MOVE MDC-STAT-UNITY-COUNT TO CK-STAT-UNITY-COUNT
+           MOVE MDC-STAT-SUM TO CK-STAT-SUM
+           MOVE MDC-STAT-MIN TO CK-STAT-MIN
+           MOVE MDC-STAT-MAX TO CK-STAT-MAX
+           MOVE MDC-ERROR-COUNT TO CK-ERROR-COUNT
+           MOVE MDC-FLAG-COUNT TO CK-FLAG-COUNT
+           WRITE MDC-CHECKPOINT-RECORD
+           CLOSE MDC-CHECKPOINT-FILE.
+       3800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Rolls one processed record's GCD into the end-of-job
+      * totals - count, result = 1 tally, and running min/max/sum
+      * for the average.
+      *----------------------------------------------------------
+       3900-ACCUMULATE-STATS.
+           ADD 1 TO MDC-STAT-COUNT
+           ADD result TO MDC-STAT-SUM
+           IF result = 1
+               ADD 1 TO MDC-STAT-UNITY-COUNT
+           END-IF
+           IF result < MDC-STAT-MIN
+               MOVE result TO MDC-STAT-MIN
+           END-IF
+           IF result > MDC-STAT-MAX
+               MOVE result TO MDC-STAT-MAX
+           END-IF.
+       3900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * One-page summary at the end of a batch job so management
+      * gets total records processed (pairs, multi-lists and
+      * fractions alike), how many had no common factor, and the
+      * min/max/average GCD without counting the console output by
+      * hand.
+      *----------------------------------------------------------
+       3950-DISPLAY-SUMMARY.
+           IF MDC-STAT-COUNT = 0
+               MOVE 0 TO MDC-STAT-MIN
+           ELSE
+               DIVIDE MDC-STAT-SUM BY MDC-STAT-COUNT
+                   GIVING MDC-STAT-AVG
+           END-IF
+           DISPLAY "=============================================="
+           DISPLAY "BATCH RUN SUMMARY"
+           DISPLAY "  TOTAL RECORDS PROCESSED. . . . : " MDC-STAT-COUNT
+           DISPLAY "  RESULT = 1 (NO COMMON FACTOR) . : "
+               MDC-STAT-UNITY-COUNT
+           DISPLAY "  MINIMUM GCD . . . . . . . . . . : " MDC-STAT-MIN
+           DISPLAY "  MAXIMUM GCD . . . . . . . . . . : " MDC-STAT-MAX
+           DISPLAY "  AVERAGE GCD . . . . . . . . . . : " MDC-STAT-AVG
+           DISPLAY "  RECORDS SKIPPED (BAD INPUT) . . : "
+               MDC-ERROR-COUNT
+           DISPLAY "  PAIRINGS FLAGGED FOR REVIEW . . : "
+               MDC-FLAG-COUNT
+           DISPLAY "==============================================".
+       3950-EXIT.
+           EXIT.
+
+       3200-PROCESS-PAIR-RECORD.
+           MOVE "P" TO MDC-REPORT-MODE
+           MOVE IR-N1 TO n1
+           MOVE IR-N2 TO n2
+           MOVE IR-N1 TO MDC-ORIG-N1
+           MOVE IR-N2 TO MDC-ORIG-N2
+           MOVE ZERO TO MDC-REDUCED-N1
+           MOVE ZERO TO MDC-REDUCED-N2
+           PERFORM 4000-COMPUTE-GCD THRU 4000-EXIT
+           PERFORM 4500-COMPUTE-LCM THRU 4500-EXIT
+           MOVE result TO MDC-RECONCILE-VALUE
+           PERFORM 4700-RECONCILE-CONTAINER THRU 4700-EXIT
+           PERFORM 3900-ACCUMULATE-STATS THRU 3900-EXIT
+           PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+           IF MDC-FLAG-OK
+               PERFORM 5500-WRITE-INTERFACE THRU 5500-EXIT
+           END-IF
+           DISPLAY "N1: " IR-N1 " N2: " IR-N2
+               " RESULT: " result " LCM: " MDC-LCM-RESULT.
+       3200-EXIT.
+           EXIT.
+
+       3300-PROCESS-MULTI-RECORD.
+           MOVE "M" TO MDC-REPORT-MODE
+           MOVE IR-COUNT TO MDC-MULTI-COUNT
+           MOVE 1 TO MDC-SUBSCRIPT
+           PERFORM UNTIL MDC-SUBSCRIPT > MDC-MULTI-COUNT
+               MOVE IR-VALUE-TABLE (MDC-SUBSCRIPT)
+                   TO MDC-MULTI-VALUES (MDC-SUBSCRIPT)
+               ADD 1 TO MDC-SUBSCRIPT
+           END-PERFORM
+           PERFORM 6500-FOLD-GCD THRU 6500-EXIT
+           MOVE ZERO TO MDC-ORIG-N1
+           MOVE ZERO TO MDC-ORIG-N2
+           MOVE MDC-MULTI-RESULT TO result
+           MOVE ZERO TO MDC-LCM-RESULT
+           MOVE ZERO TO MDC-REDUCED-N1
+           MOVE ZERO TO MDC-REDUCED-N2
+           MOVE MDC-MULTI-RESULT TO MDC-RECONCILE-VALUE
+           PERFORM 4700-RECONCILE-CONTAINER THRU 4700-EXIT
+           PERFORM 3900-ACCUMULATE-STATS THRU 3900-EXIT
+           PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+           IF MDC-FLAG-OK
+               PERFORM 5500-WRITE-INTERFACE THRU 5500-EXIT
+           END-IF
+           DISPLAY "MULTI-GCD OF " MDC-MULTI-COUNT
+               " VALUES - RESULT: " MDC-MULTI-RESULT.
+       3300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Fraction-simplification record - runs the numerator and
+      * denominator through the same Euclidean step used for a
+      * plain pair, then divides both by the GCD to give the
+      * reduced fraction in one pass instead of a manual follow-up
+      * division outside the program.
+      *----------------------------------------------------------
+       3400-PROCESS-FRACTION-RECORD.
+           MOVE "F" TO MDC-REPORT-MODE
+           MOVE IR-N1 TO n1
+           MOVE IR-N2 TO n2
+           MOVE IR-N1 TO MDC-ORIG-N1
+           MOVE IR-N2 TO MDC-ORIG-N2
+           PERFORM 4000-COMPUTE-GCD THRU 4000-EXIT
+           PERFORM 4500-COMPUTE-LCM THRU 4500-EXIT
+           DIVIDE result INTO MDC-ORIG-N1 GIVING MDC-REDUCED-N1
+           DIVIDE result INTO MDC-ORIG-N2 GIVING MDC-REDUCED-N2
+           MOVE result TO MDC-RECONCILE-VALUE
+           MOVE SPACE TO MDC-REPORT-FLAG
+           PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+           DISPLAY "N1: " IR-N1 " N2: " IR-N2 " GCD: " result
+               " REDUCED: " MDC-REDUCED-N1 "/" MDC-REDUCED-N2.
+       3400-EXIT.
+           EXIT.
+
+       3100-READ-INPUT.
+           READ MDC-INPUT-FILE
+               AT END
+                   SET MDC-END-OF-INPUT TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * A batch record has no operator to re-prompt, so a zero or
+      * non-numeric N1/N2 is flagged and the record is skipped
+      * rather than fed into the Euclidean loop.  Values are
+      * already bounded to 999 by the PIC 9(3) input layout.  A
+      * record whose type byte is not one of the recognized P/M/F
+      * codes is rejected outright instead of being assumed to be
+      * a plain pair.
+      *----------------------------------------------------------
+       3150-VALIDATE-RECORD.
+           IF MDC-END-OF-INPUT
+               MOVE "Y" TO MDC-VALID-SWITCH
+           ELSE
+               IF IR-TYPE-MULTI
+                   PERFORM 3160-VALIDATE-MULTI THRU 3160-EXIT
+               ELSE
+                   IF IR-TYPE-PAIR OR IR-TYPE-FRACTION
+                       IF IR-N1 NOT NUMERIC OR IR-N2 NOT NUMERIC
+                           MOVE "N" TO MDC-VALID-SWITCH
+                       ELSE
+                           IF IR-N1 = 0 OR IR-N2 = 0
+                               MOVE "N" TO MDC-VALID-SWITCH
+                           ELSE
+                               MOVE "Y" TO MDC-VALID-SWITCH
+                           END-IF
+                       END-IF
+                   ELSE
+                       MOVE "N" TO MDC-VALID-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+       3150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * A multi-value record needs a count in range and every
+      * value in the list to be a usable, non-zero PIC 9(3).
+      *----------------------------------------------------------
+       3160-VALIDATE-MULTI.
+           MOVE "Y" TO MDC-VALID-SWITCH
+           IF IR-COUNT NOT NUMERIC
+               MOVE "N" TO MDC-VALID-SWITCH
+           ELSE
+               IF IR-COUNT < 2 OR IR-COUNT > 10
+                   MOVE "N" TO MDC-VALID-SWITCH
+               ELSE
+                   MOVE 1 TO MDC-SUBSCRIPT
+                   PERFORM UNTIL MDC-SUBSCRIPT > IR-COUNT
+                       IF IR-VALUE-TABLE (MDC-SUBSCRIPT) NOT NUMERIC
+                           OR IR-VALUE-TABLE (MDC-SUBSCRIPT) = 0
+                           MOVE "N" TO MDC-VALID-SWITCH
+                       END-IF
+                       ADD 1 TO MDC-SUBSCRIPT
+                   END-PERFORM
+               END-IF
+           END-IF.
+       3160-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Euclidean algorithm - shared by both run modes.
+      *----------------------------------------------------------
+       4000-COMPUTE-GCD.
            PERFORM UNTIL nex2 = 1
                IF n2 = 0 THEN
                     MOVE n1 TO result
@@ -30,9 +664,235 @@
                     MOVE aux1 TO n2
                END-IF
            END-PERFORM
-           DISPLAY "Your result is: " WITH NO ADVANCING
-           DISPLAY result
-           DISPLAY "Would you like to continue this shit???(Y/N):-> "
-           ACCEPT nex
-       END-PERFORM.
+           MOVE 0 TO nex2.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * LCM(n1,n2) = n1 * n2 / GCD(n1,n2) - reuses the GCD the
+      * Euclidean step above already worked out, so both numbers
+      * come out of a single N1/N2 entry.
+      *----------------------------------------------------------
+       4500-COMPUTE-LCM.
+           DIVIDE MDC-ORIG-N1 BY result GIVING MDC-LCM-RESULT
+           MULTIPLY MDC-ORIG-N2 BY MDC-LCM-RESULT.
+       4500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Confirm MDC-RECONCILE-VALUE (the computed GCD) is one of
+      * the approved container sizes loaded into MDC-CONTAINER-
+      * TABLE by 1200-LOAD-CONTAINER-MASTER.  A missing or empty
+      * master file means no reconciliation was requested, so
+      * every run passes silently.  Otherwise a size the master
+      * doesn't stock is flagged for review instead of being
+      * accepted without comment.
+      *----------------------------------------------------------
+       4700-RECONCILE-CONTAINER.
+           MOVE SPACE TO MDC-REPORT-FLAG
+           IF MDC-CONTAINER-COUNT NOT = ZERO
+               MOVE "N" TO MDC-CONTAINER-MATCH
+               MOVE 1 TO MDC-SUBSCRIPT
+               PERFORM 4750-CHECK-CONTAINER-ENTRY THRU 4750-EXIT
+                   VARYING MDC-SUBSCRIPT FROM 1 BY 1
+                   UNTIL MDC-SUBSCRIPT > MDC-CONTAINER-COUNT
+                   OR MDC-CONTAINER-FOUND
+               IF NOT MDC-CONTAINER-FOUND
+                   MOVE "R" TO MDC-REPORT-FLAG
+                   ADD 1 TO MDC-FLAG-COUNT
+                   DISPLAY "** REVIEW REQUIRED - " MDC-RECONCILE-VALUE
+                       " IS NOT AN APPROVED CONTAINER SIZE **"
+               END-IF
+           END-IF.
+       4700-EXIT.
+           EXIT.
+
+       4750-CHECK-CONTAINER-ENTRY.
+           IF MDC-CONTAINER-ENTRY (MDC-SUBSCRIPT) = MDC-RECONCILE-VALUE
+               SET MDC-CONTAINER-FOUND TO TRUE
+           END-IF.
+       4750-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Append one audit line per run to MDC-REPORT-FILE so the
+      * result can be handed to the warehouse supervisor without
+      * re-running the program from memory.
+      *----------------------------------------------------------
+       5000-WRITE-REPORT.
+           MOVE SPACES TO MDC-REPORT-RECORD
+           MOVE MDC-REPORT-MODE TO RO-MODE
+           ACCEPT MDC-CURRENT-DATE FROM DATE
+           ACCEPT MDC-CURRENT-TIME FROM TIME
+           MOVE MDC-CURRENT-DATE TO RO-DATE
+           MOVE MDC-CURRENT-TIME TO RO-TIME
+           MOVE MDC-ORIG-N1 TO RO-N1
+           MOVE MDC-ORIG-N2 TO RO-N2
+           MOVE result TO RO-RESULT
+           MOVE MDC-LCM-RESULT TO RO-LCM
+           MOVE MDC-REPORT-FLAG TO RO-FLAG
+           MOVE MDC-REDUCED-N1 TO RO-REDUCED-N1
+           MOVE MDC-REDUCED-N2 TO RO-REDUCED-N2
+           WRITE MDC-REPORT-RECORD.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Append the same N1/N2/GCD/LCM to the fixed-format
+      * MDC-INTERFACE-FILE so the packaging-line scheduler picks
+      * up the box-size decision on its own batch cycle instead of
+      * it being re-keyed from the console.  Only called when
+      * MDC-FLAG-OK - a pairing flagged for review by
+      * 4700-RECONCILE-CONTAINER must not reach the automated
+      * floor-bound feed.
+      *----------------------------------------------------------
+       5500-WRITE-INTERFACE.
+           MOVE SPACES TO MDC-INTERFACE-RECORD
+           MOVE MDC-REPORT-MODE TO IF-MODE
+           MOVE MDC-ORIG-N1 TO IF-N1
+           MOVE MDC-ORIG-N2 TO IF-N2
+           MOVE result TO IF-RESULT
+           MOVE MDC-LCM-RESULT TO IF-LCM
+           WRITE MDC-INTERFACE-RECORD.
+       5500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Interactive multi-number GCD mode - selected by setting
+      * MDC-RUN-MODE to MULTI.  Prompts for a count and then that
+      * many quantities and folds them down to one overall GCD
+      * instead of chaining two-at-a-time runs by hand.
+      *----------------------------------------------------------
+       6000-MULTI-RUN.
+           PERFORM UNTIL nex = 'N' OR 'n'
+               PERFORM 6100-GET-COUNT THRU 6100-EXIT
+               PERFORM 6200-GET-VALUES THRU 6200-EXIT
+               PERFORM 6500-FOLD-GCD THRU 6500-EXIT
+               MOVE "M" TO MDC-REPORT-MODE
+               MOVE ZERO TO MDC-ORIG-N1
+               MOVE ZERO TO MDC-ORIG-N2
+               MOVE MDC-MULTI-RESULT TO result
+               MOVE ZERO TO MDC-LCM-RESULT
+               MOVE MDC-MULTI-RESULT TO MDC-RECONCILE-VALUE
+               PERFORM 4700-RECONCILE-CONTAINER THRU 4700-EXIT
+               PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+               IF MDC-FLAG-OK
+                   PERFORM 5500-WRITE-INTERFACE THRU 5500-EXIT
+               END-IF
+               DISPLAY "GCD of the " MDC-MULTI-COUNT
+                   " values is: " MDC-MULTI-RESULT
+               DISPLAY "Would you like to continue (Y/N):-> "
+               ACCEPT nex
+           END-PERFORM.
+       6000-EXIT.
+           EXIT.
+
+       6100-GET-COUNT.
+           MOVE "N" TO MDC-VALID-SWITCH
+           PERFORM UNTIL MDC-INPUT-VALID
+               DISPLAY "How many numbers (2-10) ->" WITH NO ADVANCING
+               ACCEPT MDC-STAGING-NUM
+               IF MDC-STAGING-NUM NOT NUMERIC
+                   DISPLAY "*** INVALID ENTRY - NUMBERS ONLY, "
+                       "TRY AGAIN ***"
+                   MOVE "N" TO MDC-VALID-SWITCH
+               ELSE
+                   IF MDC-STAGING-NUM < 2 OR MDC-STAGING-NUM > 10
+                       DISPLAY "*** INVALID ENTRY - ENTER A COUNT "
+                           "FROM 2 TO 10, TRY AGAIN ***"
+                       MOVE "N" TO MDC-VALID-SWITCH
+                   ELSE
+                       MOVE "Y" TO MDC-VALID-SWITCH
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE MDC-STAGING-NUM TO MDC-MULTI-COUNT.
+       6100-EXIT.
+           EXIT.
+
+       6200-GET-VALUES.
+           MOVE 1 TO MDC-SUBSCRIPT
+           PERFORM UNTIL MDC-SUBSCRIPT > MDC-MULTI-COUNT
+               MOVE "N" TO MDC-VALID-SWITCH
+               PERFORM UNTIL MDC-INPUT-VALID
+                   DISPLAY "Value " MDC-SUBSCRIPT " ->"
+                       WITH NO ADVANCING
+                   ACCEPT MDC-STAGING-NUM
+                   PERFORM 2150-VALIDATE-STAGING THRU 2150-EXIT
+               END-PERFORM
+               MOVE MDC-STAGING-NUM TO MDC-MULTI-VALUES (MDC-SUBSCRIPT)
+               ADD 1 TO MDC-SUBSCRIPT
+           END-PERFORM.
+       6200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Folds the Euclidean step (4000-COMPUTE-GCD) across the
+      * whole MDC-MULTI-VALUES list to get one overall GCD.
+      *----------------------------------------------------------
+       6500-FOLD-GCD.
+           MOVE MDC-MULTI-VALUES (1) TO MDC-MULTI-RESULT
+           MOVE 2 TO MDC-SUBSCRIPT
+           PERFORM UNTIL MDC-SUBSCRIPT > MDC-MULTI-COUNT
+               MOVE MDC-MULTI-RESULT TO n1
+               MOVE MDC-MULTI-VALUES (MDC-SUBSCRIPT) TO n2
+               PERFORM 4000-COMPUTE-GCD THRU 4000-EXIT
+               MOVE result TO MDC-MULTI-RESULT
+               ADD 1 TO MDC-SUBSCRIPT
+           END-PERFORM.
+       6500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Interactive fraction-simplification mode - selected by
+      * setting MDC-RUN-MODE to FRACTION.  Takes a numerator and
+      * denominator through the same Euclidean step as a plain
+      * pair and then prints the reduced fraction, so a ratio
+      * comes out simplified from one program run.
+      *----------------------------------------------------------
+       7000-FRACTION-RUN.
+           PERFORM UNTIL nex = 'N' OR 'n'
+               PERFORM 7100-GET-NUMERATOR THRU 7100-EXIT
+               PERFORM 7200-GET-DENOMINATOR THRU 7200-EXIT
+               MOVE "F" TO MDC-REPORT-MODE
+               MOVE n1 TO MDC-ORIG-N1
+               MOVE n2 TO MDC-ORIG-N2
+               PERFORM 4000-COMPUTE-GCD THRU 4000-EXIT
+               PERFORM 4500-COMPUTE-LCM THRU 4500-EXIT
+               DIVIDE result INTO MDC-ORIG-N1 GIVING MDC-REDUCED-N1
+               DIVIDE result INTO MDC-ORIG-N2 GIVING MDC-REDUCED-N2
+               MOVE result TO MDC-RECONCILE-VALUE
+               MOVE SPACE TO MDC-REPORT-FLAG
+               PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+               DISPLAY "GCD IS: " result
+               DISPLAY "REDUCED FRACTION IS: " MDC-REDUCED-N1
+                   "/" MDC-REDUCED-N2
+               DISPLAY "Would you like to continue (Y/N):-> "
+               ACCEPT nex
+           END-PERFORM.
+       7000-EXIT.
+           EXIT.
+
+       7100-GET-NUMERATOR.
+           MOVE "N" TO MDC-VALID-SWITCH
+           PERFORM UNTIL MDC-INPUT-VALID
+               DISPLAY "NUMERATOR ->" WITH NO ADVANCING
+               ACCEPT MDC-STAGING-NUM
+               PERFORM 2150-VALIDATE-STAGING THRU 2150-EXIT
+           END-PERFORM
+           MOVE MDC-STAGING-NUM TO n1.
+       7100-EXIT.
+           EXIT.
+
+       7200-GET-DENOMINATOR.
+           MOVE "N" TO MDC-VALID-SWITCH
+           PERFORM UNTIL MDC-INPUT-VALID
+               DISPLAY "DENOMINATOR ->" WITH NO ADVANCING
+               ACCEPT MDC-STAGING-NUM
+               PERFORM 2150-VALIDATE-STAGING THRU 2150-EXIT
+           END-PERFORM
+           MOVE MDC-STAGING-NUM TO n2.
+       7200-EXIT.
+           EXIT.
+
        END PROGRAM main-mdc.
